@@ -3,34 +3,161 @@
        AUTHOR. KEVIN DE NOTARIIS.
        DATE-WRITTEN. AUGUST 2ND 2020.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *>req 000 - JCL PARM fallback / unattended control card.
+           SELECT CTL-FILE ASSIGN TO "CTLCARD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+
+           *>req 006 - configurable suit names / values-per-suit.
+           SELECT CFG-FILE ASSIGN TO "DECKCFG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-FILE-STATUS.
+
+           *>req 001 - checkpoint/restart. req 009 follow-up - ASSIGN
+           *>TO a WORKING-STORAGE item instead of a literal, built by
+           *>BUILD_DATASET_NAMES from WS-RUN-ID, so two concurrent
+           *>sub-runs do not share (and silently clobber each other's)
+           *>checkpoint/ledger/audit state - see BUILD_DATASET_NAMES.
+           SELECT CHK-FILE ASSIGN DYNAMIC WS-CHK-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHK-FILE-STATUS.
+
+           *>req 002/009 - dated stat-history dataset (merge input).
+           *>Unlike CHK/LEDGER/AUDIT below, this one is MEANT to be
+           *>shared/appended across sub-runs so SOLITAIRE_MERGE_STATS
+           *>can sum them - concurrent sub-runs must still each be
+           *>given their own DSN/DD in JCL (plain SEQUENTIAL files are
+           *>not safe for concurrent writers) and have their distinct
+           *>STATHIST.DAT files concatenated for the merge step.
+           SELECT STAT-OUT-FILE ASSIGN TO "STATHIST.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-FILE-STATUS.
+
+           *>req 004 - per-game ledger.
+           SELECT LEDGER-FILE ASSIGN DYNAMIC WS-LEDGER-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-FILE-STATUS.
+
+           *>req 001 follow-up - scratch copy used to reconcile
+           *>LEDGER-FILE after a checkpoint resume (see
+           *>RECONCILE_LEDGER).
+           SELECT LEDGER-TMP-FILE ASSIGN DYNAMIC WS-LEDGER-TMP-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LEDGER-TMP-FILE-STATUS.
+
+           *>req 007 follow-up - this program also needs to read/
+           *>rewrite the move audit trail after a checkpoint resume
+           *>(RECONCILE_AUDIT_TRAIL); AUDIT-RECORD's FD otherwise lives
+           *>in SOLITAIRE, which owns the file while games are playing.
+           SELECT AUDIT-FILE ASSIGN DYNAMIC WS-AUDIT-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT AUDIT-TMP-FILE ASSIGN DYNAMIC WS-AUDIT-TMP-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-TMP-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  CTL-FILE.
+       01 CTL-RECORD.
+           02 CTL-NUM-GAMES             PIC 9(6).
+           02 CTL-STAT-BOOL             PIC 9.
+           02 CTL-SEED-MODE             PIC X.
+           02 CTL-SEED-OVERRIDE         PIC 9(8).
+           02 CTL-CHECKPOINT-INTERVAL   PIC 9(6).
+           02 CTL-RUN-ID                PIC X(8).
+
+       FD  CFG-FILE.
+       01 CFG-RECORD PIC X(6).
+
+       FD  CHK-FILE.
+       01 CHK-RECORD.
+           02 CHK-PLAY_N_GAMES_IND PIC 9(6).
+           02 CHK-SEED-BASE         PIC 9(8).
+           02 CHK-RUN-ID            PIC X(8).
+           02 CHK-DECK-ABORT-COUNT  PIC 9(6).
+           02 CHK-STAT-TABLE.
+               03 CHK-STAT PIC 9(6) OCCURS 52 TIMES.
+
+       FD  STAT-OUT-FILE.
+       COPY "statrec.cpy".
+
+       FD  LEDGER-FILE.
+       01 LEDGER-RECORD.
+           02 LG-GAME-NUM PIC 9(6).
+           02 LG-FINAL-K  PIC 99.
+           02 LG-SEED     PIC 9(8).
+           02 LG-RUN-ID   PIC X(8).
+
+       *>req 001 follow-up - same layout as LEDGER-RECORD, used only as
+       *>a scratch copy while reconciling LEDGER-FILE on a resume.
+       FD  LEDGER-TMP-FILE.
+       01 LEDGER-TMP-RECORD.
+           02 LGT-GAME-NUM PIC 9(6).
+           02 LGT-FINAL-K  PIC 99.
+           02 LGT-SEED     PIC 9(8).
+           02 LGT-RUN-ID   PIC X(8).
+
+       *>req 007 follow-up - mirrors SOLITAIRE's AUDIT-RECORD layout so
+       *>this program can reconcile MOVELOG.DAT on a resume without
+       *>calling into SOLITAIRE to do it.
+       FD  AUDIT-FILE.
+       01 AUDIT-RECORD.
+           02 AU-RUN-ID      PIC X(8).
+           02 AU-GAME-NUM    PIC 9(6).
+           02 AU-SEQ-NUM     PIC 9(6).
+           02 AU-ACTION      PIC X(10).
+           02 AU-FROM-PILE   PIC 99.
+           02 AU-TO-PILE     PIC 99.
+
+       FD  AUDIT-TMP-FILE.
+       01 AUDIT-TMP-RECORD.
+           02 AUT-RUN-ID      PIC X(8).
+           02 AUT-GAME-NUM    PIC 9(6).
+           02 AUT-SEQ-NUM     PIC 9(6).
+           02 AUT-ACTION      PIC X(10).
+           02 AUT-FROM-PILE   PIC 99.
+           02 AUT-TO-PILE     PIC 99.
+
        WORKING-STORAGE SECTION.
            01 WS-SUIT-TABLE.
                02 WS-SUITS PIC A(6) OCCURS 4 TIMES INDEXED BY I.
-    
+
            01 WS-DECK.
-               02 WS-CARDS OCCURS 40 TIMES INDEXED BY J.
+               02 WS-CARDS OCCURS 52 TIMES INDEXED BY J.
                    03 WS-VALUE PIC 99.
                    03 WS-SUIT PIC A(6).
 
-            01 WS-BOQUETS-DECK.
-               02 WS-BOQUETS-CARDS OCCURS 40 TIMES INDEXED BY K.
+           01 WS-BOQUETS-DECK.
+               02 WS-BOQUETS-CARDS OCCURS 52 TIMES INDEXED BY K.
                    03 WS-BOQUETS-VALUE PIC 99.
-                   03 WS-BOQUETS-SUIT PIC A(6).        
+                   03 WS-BOQUETS-SUIT PIC A(6).
 
            01 VALUE_INDEX  PIC 99 VALUE 1.
 
            01 WS-DUMMY-CARD.
                02 WS-DUMMY-VALUE PIC 99.
                02 WS-DUMMY-SUIT PIC A(6).
-       
+
            01 WS-RANDOM_VALUE_INT PIC 99.
 
            01 WS-PRINT_IND    PIC 99 VALUE 1.
            01 WS-PLAY_IND     PIC 99 VALUE 1.
            01 WS-MOVE_IND     PIC 99 VALUE 1.
 
+           *>SEED is the value actually handed to FUNCTION RANDOM for
+           *>this job run (or resumed segment); WS-SEED-BASE is the
+           *>literal/override/date-derived seed the run started from.
+           *>Keeping them separate is what lets a checkpoint resume
+           *>reseed past the games already played instead of replaying
+           *>them - see the checkpoint/restart section below.
            01 SEED PIC 9(8) VALUE 11.
+           01 WS-SEED-BASE PIC 9(8) VALUE 11.
 
            01 WS-NUM_OF_GAMES      PIC 9(6) VALUE 1.
            01 WS-PLAY_N_GAMES_IND  PIC 9(6) VALUE 1.
@@ -40,63 +167,587 @@
                88 WS-PRINT_STAT    VALUE 0.
 
            01 WS-STAT-TABLE.
-               02 WS-STAT PIC 9(6) VALUE 0 OCCURS 40 TIMES INDEXED BY Z.
+               02 WS-STAT PIC 9(6) VALUE 0 OCCURS 52 TIMES INDEXED BY Z.
 
-       PROCEDURE DIVISION.
+           *>req 006 - configurable deck (Italian 40 / French 52 / ...)
+           01 WS-VALUES_PER_SUIT PIC 99 VALUE 10.
+           01 WS-DECK_SIZE       PIC 99 VALUE 40.
 
-           *> Init random numbers.
-           COMPUTE WS-RANDOM_VALUE_INT ROUNDED = FUNCTION RANDOM(SEED)
+           *>req 000 - PARM card / control file.
+           01 WS-PARM-CARD PIC X(80) VALUE SPACES.
+           01 WS-PARM-FIELDS REDEFINES WS-PARM-CARD.
+               02 PARM-NUM-GAMES           PIC 9(6).
+               02 PARM-STAT-BOOL           PIC 9.
+               02 PARM-SEED-MODE           PIC X.
+               02 PARM-SEED-OVERRIDE       PIC 9(8).
+               02 PARM-CHECKPOINT-INTERVAL PIC 9(6).
+               02 PARM-RUN-ID              PIC X(8).
+               02 FILLER                   PIC X(50).
+           01 WS-CTL-FILE-STATUS PIC XX.
+           01 WS-CFG-FILE-STATUS PIC XX.
+
+           *>req 008 - RNG seed control.
+           01 WS-SEED-MODE PIC X VALUE "F".
+               88 WS-SEED-FIXED  VALUE "F".
+               88 WS-SEED-RANDOM VALUE "R".
+           01 WS-SEED-OVERRIDE PIC 9(8) VALUE 0.
+           01 WS-CD-YYYYMMDD   PIC 9(8).
+           01 WS-CD-HHMMSS     PIC 9(8).
+
+           *>req 009 - run/sub-run identification for split+merge.
+           01 WS-RUN-ID PIC X(8) VALUE SPACES.
+
+           *>req 001 - checkpoint/restart.
+           01 WS-CHECKPOINT-INTERVAL PIC 9(6) VALUE 1000.
+           01 WS-CHECKPOINT-EXISTS PIC X VALUE "N".
+               88 WS-CHECKPOINT-EXISTS-YES VALUE "Y".
+           01 WS-CHK-FILE-STATUS PIC XX.
+
+           *>req 002/009 - stat history.
+           01 WS-STAT-FILE-STATUS PIC XX.
 
-           PERFORM INIT_SUIT_TABLE
+           *>req 004 - ledger.
+           01 WS-LEDGER-FILE-STATUS PIC XX.
+           01 WS-LEDGER-TMP-FILE-STATUS PIC XX.
+           01 WS-LEDGER-EOF PIC X VALUE "N".
+               88 WS-LEDGER-EOF-YES VALUE "Y".
+
+           *>req 007 follow-up - this program's own AUDIT-FILE/
+           *>AUDIT-TMP-FILE connectors, used only to reconcile
+           *>MOVELOG.DAT on a resume (RECONCILE_AUDIT_TRAIL); never
+           *>open at the same time as SOLITAIRE's own connector onto
+           *>the same dataset.
+           01 WS-AUDIT-FILE-STATUS PIC XX.
+           01 WS-AUDIT-TMP-FILE-STATUS PIC XX.
+           01 WS-AUDIT-EOF PIC X VALUE "N".
+               88 WS-AUDIT-EOF-YES VALUE "Y".
+
+           *>req 009 follow-up - per-run-id dataset names, built once
+           *>by BUILD_DATASET_NAMES from WS-RUN-ID so concurrent
+           *>sub-runs don't collide on CHKPOINT.DAT/GAMELOG.DAT/
+           *>MOVELOG.DAT. A blank WS-RUN-ID (the default, single-run
+           *>case) keeps the original literal names.
+           01 WS-CHK-DSN        PIC X(24) VALUE "CHKPOINT.DAT".
+           01 WS-LEDGER-DSN     PIC X(24) VALUE "GAMELOG.DAT".
+           01 WS-LEDGER-TMP-DSN PIC X(24) VALUE "GAMELOG.TMP".
+           01 WS-AUDIT-DSN      PIC X(24) VALUE "MOVELOG.DAT".
+           01 WS-AUDIT-TMP-DSN  PIC X(24) VALUE "MOVELOG.TMP".
+
+           *>req 005 - deck validation outcome, reported back per call.
+           01 WS-DECK-ABORT       PIC 9.
+           01 WS-DECK-ABORT-COUNT PIC 9(6) VALUE 0.
+           01 WS-FINAL-K          PIC 99.
+
+           *>req 003 - win/loss and percentage breakdown.
+           01 WS-PCT       PIC 999V99.
+           01 WS-WIN-COUNT PIC 9(6).
+           01 WS-LOSS-COUNT PIC 9(6).
+           01 WS-WIN-PCT   PIC 999V99.
+           01 WS-LOSS-PCT  PIC 999V99.
+           01 WS-COMPLETED-GAMES PIC 9(6).
+
+           *>Edited pictures for DISPLAY only - WS-PCT/WS-WIN-PCT/
+           *>WS-LOSS-PCT above are plain (unedited) numerics used for
+           *>arithmetic, so DISPLAYing them directly prints a raw
+           *>digit string with no decimal point (e.g. "10000" for
+           *>100.00).
+           01 WS-PCT-ED      PIC ZZ9.99.
+           01 WS-WIN-PCT-ED  PIC ZZ9.99.
+           01 WS-LOSS-PCT-ED PIC ZZ9.99.
+
+           *>Signals SOLITAIRE to close AUDIT-FILE instead of playing a
+           *>game - see CLOSE_AUDIT_TRAIL.
+           01 WS-CLOSE-AUDIT PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           PERFORM LOAD_DECK_CONFIG
 
            PERFORM INIT_DECK
 
-           DISPLAY "How many games would you like to play? " WITH 
-            NO ADVANCING
+           PERFORM GET_RUN_PARMS
+
+           *>req 009 follow-up - dataset names depend on WS-RUN-ID, so
+           *>this must run after GET_RUN_PARMS and before the first
+           *>OPEN of any of CHK-FILE/LEDGER-FILE/AUDIT-FILE/their TMP
+           *>companions (LOAD_CHECKPOINT is the first such OPEN).
+           PERFORM BUILD_DATASET_NAMES
 
-           ACCEPT WS-NUM_OF_GAMES
+           PERFORM LOAD_CHECKPOINT
 
-           DISPLAY "Would you like to display all the games (type 1), " 
-            "or just the statistics (type 0)?"
-       
-           ACCEPT WS-STAT_BOOL
+           IF WS-CHECKPOINT-EXISTS-YES THEN
+               *>req 004/007 follow-up - checkpointing is
+               *>coarser-grained than the per-game ledger and move
+               *>audit trail (both written every game); drop any
+               *>records for game numbers >= the resume point before
+               *>replaying them, or the replayed games (which get a
+               *>different shuffle - FUNCTION RANDOM cannot replay the
+               *>exact in-progress sequence) leave two conflicting
+               *>records under the same game number.
+               PERFORM RECONCILE_CHECKPOINTED_FILES
+           ELSE
+               PERFORM SET_SEED
+           END-IF
+
+           *> Init random numbers. The actual reseed value advances by
+           *> the number of games already played (WS-PLAY_N_GAMES_IND
+           *> is 1 on a fresh start, or CHK-PLAY_N_GAMES_IND + 1 on a
+           *> resume) so a resumed run does not reseed onto the exact
+           *> draws it already consumed before the checkpoint.
+           *> WS-SEED-BASE + WS-PLAY_N_GAMES_IND can exceed PIC 9(8)
+           *> (e.g. a seed override near 99999999 late in a
+           *> million-game run) - FUNCTION MOD keeps the result inside
+           *> SEED's 8 digits without the untrapped overflow silently
+           *> truncating to 0, which GnuCOBOL's FUNCTION RANDOM treats
+           *> as "reseed from the system clock" and would defeat
+           *> reproducible seeding (req 008).
+           COMPUTE SEED =
+            FUNCTION MOD(WS-SEED-BASE + WS-PLAY_N_GAMES_IND, 99999999)
+             + 1
+           COMPUTE WS-RANDOM_VALUE_INT ROUNDED = FUNCTION RANDOM(SEED)
 
            PERFORM PLAY_N_GAMES
 
+           PERFORM CLOSE_AUDIT_TRAIL
+
            IF WS-STAT_BOOL = 0 THEN
                PERFORM PRINT_STAT
            END-IF
-           
+
+           PERFORM WRITE_STAT_HISTORY
+
+           PERFORM RESET_CHECKPOINT
+
        STOP RUN.
 
        *>********************* Initialize section **********************
 
-       INIT_SUIT_TABLE.                                       
-          MOVE "CLUBS"     TO WS-SUITS(1)                                     
-          MOVE "SWORDS"    TO WS-SUITS(2)                                     
-          MOVE "COINS"     TO WS-SUITS(3)                                     
-          MOVE "CUPS"      TO WS-SUITS(4).                                        
-                                           
-       INIT_DECK.                                      
-           PERFORM INIT_DECK_SUIT_LOOP VARYING I FROM 1 BY 1                                      
-               UNTIL I > 4.                                        
-                                           
-       INIT_DECK_SUIT_LOOP.                                       
-           PERFORM INIT_DECK_VALUE_LOOP VARYING J FROM 1 BY 1                                      
-               UNTIL J > 10.                                       
-                                               
-       INIT_DECK_VALUE_LOOP.                                       
-           MOVE WS-SUITS(I) TO WS-SUIT(VALUE_INDEX)                                      
-           MOVE J TO WS-VALUE(VALUE_INDEX)                                     
-           ADD 1 TO VALUE_INDEX.                                       
+       LOAD_DECK_CONFIG.
+           *>Italian 40-card default, used when no config file is
+           *>present so the program still runs out of the box.
+           MOVE 10 TO WS-VALUES_PER_SUIT
+           MOVE "CLUBS "  TO WS-SUITS(1)
+           MOVE "SWORDS"  TO WS-SUITS(2)
+           MOVE "COINS "  TO WS-SUITS(3)
+           MOVE "CUPS  "  TO WS-SUITS(4)
+
+           *>DECKCFG.DAT record format (LINE SEQUENTIAL, one field per
+           *>line): line 1, columns 1-2 = values-per-suit (2-digit,
+           *>e.g. "13" for a 52-card French deck); lines 2-5, the full
+           *>6-byte line = one suit name each, in table order. Suit
+           *>count is fixed at 4 - only the values-per-suit and the
+           *>suit names are configurable (req 006).
+           OPEN INPUT CFG-FILE
+           IF WS-CFG-FILE-STATUS = "00" THEN
+               READ CFG-FILE
+                   AT END
+                       DISPLAY "DECK CONFIG FILE EMPTY - USING "
+                        "ITALIAN DEFAULT"
+                   NOT AT END
+                       MOVE CFG-RECORD(1:2) TO WS-VALUES_PER_SUIT
+                       IF WS-VALUES_PER_SUIT = 0
+                        OR WS-VALUES_PER_SUIT > 13 THEN
+                           DISPLAY "DECK CONFIG VALUES-PER-SUIT "
+                            WS-VALUES_PER_SUIT
+                            " OUT OF RANGE (1-13) - USING ITALIAN "
+                            "DEFAULT"
+                           MOVE 10 TO WS-VALUES_PER_SUIT
+                       ELSE
+                           PERFORM LOAD_DECK_CONFIG_SUITS_LOOP
+                            VARYING I FROM 1 BY 1 UNTIL I > 4
+                       END-IF
+               END-READ
+               CLOSE CFG-FILE
+           ELSE
+               DISPLAY "NO DECK CONFIG FILE FOUND - USING ITALIAN "
+                "DEFAULT"
+           END-IF
+
+           *>4 suits * WS-VALUES_PER_SUIT can never exceed the OCCURS
+           *>52 card/boquet/stat tables now that WS-VALUES_PER_SUIT is
+           *>clamped to 1-13 above.
+           COMPUTE WS-DECK_SIZE = 4 * WS-VALUES_PER_SUIT.
+
+       LOAD_DECK_CONFIG_SUITS_LOOP.
+           READ CFG-FILE
+               AT END
+                   DISPLAY "DECK CONFIG FILE TRUNCATED - KEEPING "
+                    "DEFAULT SUIT " I
+               NOT AT END
+                   MOVE CFG-RECORD TO WS-SUITS(I)
+           END-READ.
+
+       INIT_DECK.
+           PERFORM INIT_DECK_SUIT_LOOP VARYING I FROM 1 BY 1
+               UNTIL I > 4.
+
+       INIT_DECK_SUIT_LOOP.
+           PERFORM INIT_DECK_VALUE_LOOP VARYING J FROM 1 BY 1
+               UNTIL J > WS-VALUES_PER_SUIT.
+
+       INIT_DECK_VALUE_LOOP.
+           MOVE WS-SUITS(I) TO WS-SUIT(VALUE_INDEX)
+           MOVE J TO WS-VALUE(VALUE_INDEX)
+           ADD 1 TO VALUE_INDEX.
+
+       *>***************************************************************
+
+       *>****************** Run parameters section *********************
+       *>req 000 - read the game count / stat flag from a JCL PARM card
+       *>(emulated via the command line) or, if none was supplied, from
+       *>a small control file - so the job can run unattended.
+       *>req 008 - the same card also carries the seed mode/override.
+       *>req 009 - and a run id, used to tag sub-runs that get merged.
+
+       *>req 000 follow-up - a short/misaligned PARM string or control
+       *>record leaves the unfilled tail of WS-PARM-CARD/CTL-RECORD as
+       *>SPACES; moving SPACES into one of these PIC 9 subfields
+       *>instead of a digit string risks a data exception (or garbage)
+       *>the first time it is used in arithmetic, with nobody watching
+       *>at 2am. IS NUMERIC gates every numeric MOVE below and keeps
+       *>the existing WS- default when it fails.
+       GET_RUN_PARMS.
+           ACCEPT WS-PARM-CARD FROM COMMAND-LINE
+           IF WS-PARM-CARD NOT = SPACES THEN
+               IF PARM-NUM-GAMES IS NUMERIC
+                AND PARM-NUM-GAMES > 0 THEN
+                   MOVE PARM-NUM-GAMES TO WS-NUM_OF_GAMES
+               ELSE
+                   DISPLAY "PARM NUM-GAMES INVALID - USING DEFAULT "
+                    WS-NUM_OF_GAMES
+               END-IF
+               IF PARM-STAT-BOOL IS NUMERIC THEN
+                   MOVE PARM-STAT-BOOL TO WS-STAT_BOOL
+               ELSE
+                   DISPLAY "PARM STAT-BOOL INVALID - USING DEFAULT "
+                    WS-STAT_BOOL
+               END-IF
+               IF PARM-SEED-MODE = "F" OR PARM-SEED-MODE = "R" THEN
+                   MOVE PARM-SEED-MODE TO WS-SEED-MODE
+               ELSE
+                   DISPLAY "PARM SEED-MODE INVALID - USING DEFAULT "
+                    WS-SEED-MODE
+               END-IF
+               IF PARM-SEED-OVERRIDE IS NUMERIC THEN
+                   MOVE PARM-SEED-OVERRIDE TO WS-SEED-OVERRIDE
+               ELSE
+                   DISPLAY "PARM SEED-OVERRIDE INVALID - USING "
+                    "DEFAULT " WS-SEED-OVERRIDE
+               END-IF
+               IF PARM-CHECKPOINT-INTERVAL IS NUMERIC
+                AND PARM-CHECKPOINT-INTERVAL > 0 THEN
+                   MOVE PARM-CHECKPOINT-INTERVAL TO
+                    WS-CHECKPOINT-INTERVAL
+               END-IF
+               MOVE PARM-RUN-ID TO WS-RUN-ID
+           ELSE
+               PERFORM READ_CONTROL_FILE
+           END-IF.
+
+       READ_CONTROL_FILE.
+           OPEN INPUT CTL-FILE
+           IF WS-CTL-FILE-STATUS = "00" THEN
+               READ CTL-FILE
+                   AT END
+                       DISPLAY "CONTROL FILE EMPTY - USING DEFAULTS"
+                   NOT AT END
+                       IF CTL-NUM-GAMES IS NUMERIC
+                        AND CTL-NUM-GAMES > 0 THEN
+                           MOVE CTL-NUM-GAMES TO WS-NUM_OF_GAMES
+                       ELSE
+                           DISPLAY "CONTROL FILE NUM-GAMES INVALID - "
+                            "USING DEFAULT " WS-NUM_OF_GAMES
+                       END-IF
+                       IF CTL-STAT-BOOL IS NUMERIC THEN
+                           MOVE CTL-STAT-BOOL TO WS-STAT_BOOL
+                       ELSE
+                           DISPLAY "CONTROL FILE STAT-BOOL INVALID - "
+                            "USING DEFAULT " WS-STAT_BOOL
+                       END-IF
+                       IF CTL-SEED-MODE = "F" OR CTL-SEED-MODE = "R"
+                       THEN
+                           MOVE CTL-SEED-MODE TO WS-SEED-MODE
+                       ELSE
+                           DISPLAY "CONTROL FILE SEED-MODE INVALID - "
+                            "USING DEFAULT " WS-SEED-MODE
+                       END-IF
+                       IF CTL-SEED-OVERRIDE IS NUMERIC THEN
+                           MOVE CTL-SEED-OVERRIDE TO WS-SEED-OVERRIDE
+                       ELSE
+                           DISPLAY "CONTROL FILE SEED-OVERRIDE "
+                            "INVALID - USING DEFAULT " WS-SEED-OVERRIDE
+                       END-IF
+                       IF CTL-CHECKPOINT-INTERVAL IS NUMERIC
+                        AND CTL-CHECKPOINT-INTERVAL > 0 THEN
+                           MOVE CTL-CHECKPOINT-INTERVAL TO
+                            WS-CHECKPOINT-INTERVAL
+                       END-IF
+                       MOVE CTL-RUN-ID TO WS-RUN-ID
+               END-READ
+               CLOSE CTL-FILE
+           ELSE
+               DISPLAY "NO PARM OR CONTROL FILE SUPPLIED - USING "
+                "DEFAULTS"
+           END-IF.
+
+       *>***************************************************************
+
+       *>****************** Dataset naming section **********************
+       *>req 009 follow-up - CHKPOINT.DAT/GAMELOG.DAT/MOVELOG.DAT are
+       *>per-run state, not safe to share across concurrent sub-runs:
+       *>unlike STATHIST.DAT (meant to be merged, see the SELECT
+       *>STAT-OUT-FILE comment above), two sub-runs sharing CHKPOINT.DAT
+       *>is worse than a garbled file - LOAD_CHECKPOINT unconditionally
+       *>adopts whatever WS-RUN-ID/WS-SEED-BASE/WS-STAT-TABLE it finds
+       *>there, so a sub-run could silently inherit a different
+       *>concurrently-running sub-run's seed/stat-table/run-id on
+       *>startup. Deriving the dataset name from WS-RUN-ID keeps
+       *>concurrent sub-runs out of each other's way without a JCL DD
+       *>override; a blank WS-RUN-ID (the default, single-run case)
+       *>keeps the original literal names so an unattended single run
+       *>is unaffected.
+
+       BUILD_DATASET_NAMES.
+           IF WS-RUN-ID = SPACES THEN
+               MOVE "CHKPOINT.DAT" TO WS-CHK-DSN
+               MOVE "GAMELOG.DAT"  TO WS-LEDGER-DSN
+               MOVE "GAMELOG.TMP"  TO WS-LEDGER-TMP-DSN
+               MOVE "MOVELOG.DAT"  TO WS-AUDIT-DSN
+               MOVE "MOVELOG.TMP"  TO WS-AUDIT-TMP-DSN
+           ELSE
+               MOVE SPACES TO WS-CHK-DSN
+               STRING "CHKPOINT_" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-RUN-ID) DELIMITED BY SIZE
+                   ".DAT" DELIMITED BY SIZE
+                   INTO WS-CHK-DSN
+               MOVE SPACES TO WS-LEDGER-DSN
+               STRING "GAMELOG_" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-RUN-ID) DELIMITED BY SIZE
+                   ".DAT" DELIMITED BY SIZE
+                   INTO WS-LEDGER-DSN
+               MOVE SPACES TO WS-LEDGER-TMP-DSN
+               STRING "GAMELOG_" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-RUN-ID) DELIMITED BY SIZE
+                   ".TMP" DELIMITED BY SIZE
+                   INTO WS-LEDGER-TMP-DSN
+               MOVE SPACES TO WS-AUDIT-DSN
+               STRING "MOVELOG_" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-RUN-ID) DELIMITED BY SIZE
+                   ".DAT" DELIMITED BY SIZE
+                   INTO WS-AUDIT-DSN
+               MOVE SPACES TO WS-AUDIT-TMP-DSN
+               STRING "MOVELOG_" DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-RUN-ID) DELIMITED BY SIZE
+                   ".TMP" DELIMITED BY SIZE
+                   INTO WS-AUDIT-TMP-DSN
+           END-IF.
+
+       *>***************************************************************
+
+       *>********************** Seed control section *******************
+       *>req 008 - SEED = 11 (or an explicit override) gives a
+       *>reproducible run to diff against a prior job; WS-SEED-MODE = R
+       *>derives a fresh seed from the current date/time instead.
+
+       SET_SEED.
+           IF WS-SEED-OVERRIDE > 0 THEN
+               MOVE WS-SEED-OVERRIDE TO WS-SEED-BASE
+           ELSE
+               IF WS-SEED-RANDOM THEN
+                   ACCEPT WS-CD-YYYYMMDD FROM DATE YYYYMMDD
+                   ACCEPT WS-CD-HHMMSS FROM TIME
+                   COMPUTE WS-SEED-BASE =
+                    FUNCTION MOD(WS-CD-YYYYMMDD + WS-CD-HHMMSS,
+                     99999999) + 1
+               ELSE
+                   MOVE 11 TO WS-SEED-BASE
+               END-IF
+           END-IF.
+
+       *>***************************************************************
+
+       *>****************** Checkpoint/restart section *****************
+       *>req 001 - periodically snapshot WS-PLAY_N_GAMES_IND,
+       *>WS-SEED-BASE and WS-STAT-TABLE so a failed long run can resume
+       *>instead of starting over from game 1. GnuCOBOL's FUNCTION
+       *>RANDOM does not expose its internal generator state, so a
+       *>resumed run cannot replay the exact in-progress shuffle
+       *>sequence - but it must NOT simply reseed onto that same
+       *>sequence either, or every resumed game duplicates a game
+       *>already played (and double-counted in WS-STAT-TABLE) before
+       *>the checkpoint. Instead, the value actually handed to
+       *>FUNCTION RANDOM (SEED, computed in the main paragraph) is
+       *>WS-SEED-BASE + WS-PLAY_N_GAMES_IND, so a resume - which
+       *>advances WS-PLAY_N_GAMES_IND past the games already played -
+       *>always reseeds onto a different point in the generator's
+       *>output than any segment played so far.
+
+       LOAD_CHECKPOINT.
+           MOVE "N" TO WS-CHECKPOINT-EXISTS
+           OPEN INPUT CHK-FILE
+           IF WS-CHK-FILE-STATUS = "00" THEN
+               READ CHK-FILE
+                   AT END
+                       DISPLAY "NO CHECKPOINT FOUND - STARTING FROM "
+                        "GAME 1"
+                   NOT AT END
+                       MOVE "Y" TO WS-CHECKPOINT-EXISTS
+                       COMPUTE WS-PLAY_N_GAMES_IND =
+                        CHK-PLAY_N_GAMES_IND + 1
+                       MOVE CHK-SEED-BASE TO WS-SEED-BASE
+                       MOVE CHK-RUN-ID TO WS-RUN-ID
+                       MOVE CHK-DECK-ABORT-COUNT TO
+                        WS-DECK-ABORT-COUNT
+                       MOVE CHK-STAT-TABLE TO WS-STAT-TABLE
+                       DISPLAY "RESUMING FROM CHECKPOINT AT GAME "
+                        WS-PLAY_N_GAMES_IND
+               END-READ
+               CLOSE CHK-FILE
+           ELSE
+               DISPLAY "NO CHECKPOINT FILE PRESENT - STARTING FROM "
+                "GAME 1"
+           END-IF.
+
+       WRITE_CHECKPOINT.
+           MOVE WS-PLAY_N_GAMES_IND TO CHK-PLAY_N_GAMES_IND
+           MOVE WS-SEED-BASE TO CHK-SEED-BASE
+           MOVE WS-RUN-ID TO CHK-RUN-ID
+           MOVE WS-DECK-ABORT-COUNT TO CHK-DECK-ABORT-COUNT
+           MOVE WS-STAT-TABLE TO CHK-STAT-TABLE
+           OPEN OUTPUT CHK-FILE
+           WRITE CHK-RECORD
+           CLOSE CHK-FILE.
+
+       RESET_CHECKPOINT.
+           *>Run completed normally - clear the checkpoint so the next
+           *>submission starts a fresh run instead of resuming past the
+           *>end of this one.
+           OPEN OUTPUT CHK-FILE
+           CLOSE CHK-FILE.
+
+       *>***************************************************************
+
+       *>************ Ledger/audit reconciliation section **************
+       *>req 004/007 follow-up - on a resume, drop any LEDGER-FILE/
+       *>AUDIT-FILE records for game numbers >= WS-PLAY_N_GAMES_IND (the
+       *>resume point): they belong to the interrupted attempt at games
+       *>that are about to be replayed with a different shuffle, and
+       *>would otherwise leave two conflicting records under the same
+       *>game number. Both files are plain SEQUENTIAL, so "truncate"
+       *>means copy the records to keep into a scratch file, then copy
+       *>them back over the original.
+
+       RECONCILE_CHECKPOINTED_FILES.
+           PERFORM RECONCILE_LEDGER
+           PERFORM RECONCILE_AUDIT_TRAIL.
+
+       RECONCILE_LEDGER.
+           OPEN INPUT LEDGER-FILE
+           IF WS-LEDGER-FILE-STATUS NOT = "00" THEN
+               DISPLAY "NO LEDGER FILE TO RECONCILE"
+           ELSE
+               OPEN OUTPUT LEDGER-TMP-FILE
+               MOVE "N" TO WS-LEDGER-EOF
+               PERFORM UNTIL WS-LEDGER-EOF-YES
+                   READ LEDGER-FILE
+                       AT END
+                           MOVE "Y" TO WS-LEDGER-EOF
+                       NOT AT END
+                           IF LG-GAME-NUM < WS-PLAY_N_GAMES_IND THEN
+                               MOVE LG-GAME-NUM TO LGT-GAME-NUM
+                               MOVE LG-FINAL-K TO LGT-FINAL-K
+                               MOVE LG-SEED TO LGT-SEED
+                               MOVE LG-RUN-ID TO LGT-RUN-ID
+                               WRITE LEDGER-TMP-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE LEDGER-FILE
+               CLOSE LEDGER-TMP-FILE
+
+               MOVE "N" TO WS-LEDGER-EOF
+               OPEN INPUT LEDGER-TMP-FILE
+               OPEN OUTPUT LEDGER-FILE
+               PERFORM UNTIL WS-LEDGER-EOF-YES
+                   READ LEDGER-TMP-FILE
+                       AT END
+                           MOVE "Y" TO WS-LEDGER-EOF
+                       NOT AT END
+                           MOVE LGT-GAME-NUM TO LG-GAME-NUM
+                           MOVE LGT-FINAL-K TO LG-FINAL-K
+                           MOVE LGT-SEED TO LG-SEED
+                           MOVE LGT-RUN-ID TO LG-RUN-ID
+                           WRITE LEDGER-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE LEDGER-FILE
+               CLOSE LEDGER-TMP-FILE
+           END-IF.
+
+       RECONCILE_AUDIT_TRAIL.
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00" THEN
+               DISPLAY "NO AUDIT FILE TO RECONCILE"
+           ELSE
+               OPEN OUTPUT AUDIT-TMP-FILE
+               MOVE "N" TO WS-AUDIT-EOF
+               PERFORM UNTIL WS-AUDIT-EOF-YES
+                   READ AUDIT-FILE
+                       AT END
+                           MOVE "Y" TO WS-AUDIT-EOF
+                       NOT AT END
+                           IF AU-GAME-NUM < WS-PLAY_N_GAMES_IND THEN
+                               MOVE AU-RUN-ID TO AUT-RUN-ID
+                               MOVE AU-GAME-NUM TO AUT-GAME-NUM
+                               MOVE AU-SEQ-NUM TO AUT-SEQ-NUM
+                               MOVE AU-ACTION TO AUT-ACTION
+                               MOVE AU-FROM-PILE TO AUT-FROM-PILE
+                               MOVE AU-TO-PILE TO AUT-TO-PILE
+                               WRITE AUDIT-TMP-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-FILE
+               CLOSE AUDIT-TMP-FILE
+
+               MOVE "N" TO WS-AUDIT-EOF
+               OPEN INPUT AUDIT-TMP-FILE
+               OPEN OUTPUT AUDIT-FILE
+               PERFORM UNTIL WS-AUDIT-EOF-YES
+                   READ AUDIT-TMP-FILE
+                       AT END
+                           MOVE "Y" TO WS-AUDIT-EOF
+                       NOT AT END
+                           MOVE AUT-RUN-ID TO AU-RUN-ID
+                           MOVE AUT-GAME-NUM TO AU-GAME-NUM
+                           MOVE AUT-SEQ-NUM TO AU-SEQ-NUM
+                           MOVE AUT-ACTION TO AU-ACTION
+                           MOVE AUT-FROM-PILE TO AU-FROM-PILE
+                           MOVE AUT-TO-PILE TO AU-TO-PILE
+                           WRITE AUDIT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE AUDIT-FILE
+               CLOSE AUDIT-TMP-FILE
+           END-IF.
 
        *>***************************************************************
-       
+
        *>******************** Play n games section *********************
 
        PLAY_N_GAMES.
-           PERFORM PLAY_N_GAMES_LOOP VARYING WS-PLAY_N_GAMES_IND 
-           FROM 1 BY 1 UNTIL WS-PLAY_N_GAMES_IND > WS-NUM_OF_GAMES.
+           PERFORM OPEN_LEDGER
+           PERFORM PLAY_N_GAMES_LOOP VARYING WS-PLAY_N_GAMES_IND
+               FROM WS-PLAY_N_GAMES_IND BY 1
+               UNTIL WS-PLAY_N_GAMES_IND > WS-NUM_OF_GAMES
+           CLOSE LEDGER-FILE.
+
+       OPEN_LEDGER.
+           OPEN EXTEND LEDGER-FILE
+           IF WS-LEDGER-FILE-STATUS = "05"
+            OR WS-LEDGER-FILE-STATUS = "35" THEN
+               OPEN OUTPUT LEDGER-FILE
+           END-IF.
 
        PLAY_N_GAMES_LOOP.
            IF WS-STAT_BOOL = 1 THEN
@@ -105,21 +756,125 @@
                DISPLAY "Playing game number: " WS-PLAY_N_GAMES_IND
                DISPLAY " "
            END-IF
+
+           MOVE 0 TO WS-DECK-ABORT
            CALL 'SOLITAIRE' USING BY CONTENT WS-SUIT-TABLE, BY CONTENT
-            WS-DECK, BY CONTENT WS-BOQUETS-DECK, 
+            WS-DECK, BY CONTENT WS-BOQUETS-DECK,
             BY CONTENT WS-DUMMY-CARD, BY CONTENT WS-RANDOM_VALUE_INT,
             BY CONTENT WS-PRINT_IND, BY CONTENT WS-PLAY_IND, BY CONTENT
-            WS-MOVE_IND, WS-STAT_BOOL, BY REFERENCE WS-STAT-TABLE.
+            WS-MOVE_IND, WS-STAT_BOOL, BY REFERENCE WS-STAT-TABLE,
+            BY CONTENT WS-DECK_SIZE, BY CONTENT WS-PLAY_N_GAMES_IND,
+            BY CONTENT WS-RUN-ID, BY REFERENCE WS-DECK-ABORT,
+            BY REFERENCE WS-FINAL-K, BY CONTENT WS-CLOSE-AUDIT
+
+           IF WS-DECK-ABORT = 1 THEN
+               DISPLAY "GAME " WS-PLAY_N_GAMES_IND
+                " SKIPPED - DECK VALIDATION FAILED"
+               ADD 1 TO WS-DECK-ABORT-COUNT
+           ELSE
+               PERFORM WRITE_LEDGER_RECORD
+           END-IF
+
+           IF FUNCTION MOD(WS-PLAY_N_GAMES_IND, WS-CHECKPOINT-INTERVAL)
+            = 0 THEN
+               PERFORM WRITE_CHECKPOINT
+           END-IF.
+
+       *>req 007 follow-up - AUDIT-FILE is opened lazily inside
+       *>SOLITAIRE (it owns the FD) and so can only be closed by a
+       *>CALL into that same program; this one-shot CALL tells it to
+       *>close the file and return immediately, instead of relying on
+       *>the implicit close GnuCOBOL performs at STOP RUN.
+       CLOSE_AUDIT_TRAIL.
+           MOVE 1 TO WS-CLOSE-AUDIT
+           CALL 'SOLITAIRE' USING BY CONTENT WS-SUIT-TABLE, BY CONTENT
+            WS-DECK, BY CONTENT WS-BOQUETS-DECK,
+            BY CONTENT WS-DUMMY-CARD, BY CONTENT WS-RANDOM_VALUE_INT,
+            BY CONTENT WS-PRINT_IND, BY CONTENT WS-PLAY_IND, BY CONTENT
+            WS-MOVE_IND, WS-STAT_BOOL, BY REFERENCE WS-STAT-TABLE,
+            BY CONTENT WS-DECK_SIZE, BY CONTENT WS-PLAY_N_GAMES_IND,
+            BY CONTENT WS-RUN-ID, BY REFERENCE WS-DECK-ABORT,
+            BY REFERENCE WS-FINAL-K, BY CONTENT WS-CLOSE-AUDIT.
 
        *>***************************************************************
-       
+
+       *>********************** Per-game ledger section ****************
+       *>req 004 - one record per game: game number, ending K, and the
+       *>SEED in effect for this run.
+
+       WRITE_LEDGER_RECORD.
+           MOVE WS-PLAY_N_GAMES_IND TO LG-GAME-NUM
+           MOVE WS-FINAL-K TO LG-FINAL-K
+           MOVE SEED TO LG-SEED
+           MOVE WS-RUN-ID TO LG-RUN-ID
+           WRITE LEDGER-RECORD.
+
+       *>***************************************************************
+
        *>********************* Print stat section **********************
-       
+
        PRINT_STAT.
-           PERFORM PRINT_STAT_LOOP VARYING Z FROM 1 BY 1 UNTIL Z > 40.
+           PERFORM PRINT_STAT_LOOP VARYING Z FROM 1 BY 1
+               UNTIL Z > WS-DECK_SIZE
+           PERFORM PRINT_STAT_SUMMARY.
 
        PRINT_STAT_LOOP.
-           DISPLAY Z ": " WS-STAT(Z).
+           COMPUTE WS-PCT ROUNDED = (WS-STAT(Z) / WS-NUM_OF_GAMES) * 100
+           MOVE WS-PCT TO WS-PCT-ED
+           DISPLAY Z ": " WS-STAT(Z) " (" WS-PCT-ED "%)".
+
+       *>req 003 - win (final K=1) vs loss breakdown, plus a deck
+       *>validation-abort count if any games were skipped.
+       PRINT_STAT_SUMMARY.
+           MOVE WS-STAT(1) TO WS-WIN-COUNT
+           COMPUTE WS-COMPLETED-GAMES =
+            WS-NUM_OF_GAMES - WS-DECK-ABORT-COUNT
+           COMPUTE WS-LOSS-COUNT = WS-COMPLETED-GAMES - WS-WIN-COUNT
+           IF WS-COMPLETED-GAMES > 0 THEN
+               COMPUTE WS-WIN-PCT ROUNDED =
+                (WS-WIN-COUNT / WS-COMPLETED-GAMES) * 100
+               COMPUTE WS-LOSS-PCT ROUNDED =
+                (WS-LOSS-COUNT / WS-COMPLETED-GAMES) * 100
+           ELSE
+               MOVE 0 TO WS-WIN-PCT
+               MOVE 0 TO WS-LOSS-PCT
+           END-IF
+           MOVE WS-WIN-PCT TO WS-WIN-PCT-ED
+           MOVE WS-LOSS-PCT TO WS-LOSS-PCT-ED
+           DISPLAY " "
+           DISPLAY "-------------- WIN / LOSS SUMMARY --------------"
+           DISPLAY "GAMES PLAYED : " WS-NUM_OF_GAMES
+           DISPLAY "COMPLETED    : " WS-COMPLETED-GAMES
+           DISPLAY "WINS  (K=1)  : " WS-WIN-COUNT " (" WS-WIN-PCT-ED
+            "%)"
+           DISPLAY "LOSSES       : " WS-LOSS-COUNT " (" WS-LOSS-PCT-ED
+            "%)"
+           IF WS-DECK-ABORT-COUNT > 0 THEN
+               DISPLAY "ABORTED (BAD DECK): " WS-DECK-ABORT-COUNT
+           END-IF
+           DISPLAY "--------------------------------------------------".
+
+       *>***************************************************************
 
+       *>******************** Stat history section *********************
+       *>req 002/009 - append this run's (or sub-run's) WS-STAT-TABLE to
+       *>a dated dataset that accumulates across jobs, so distributions
+       *>can be trended over time or merged across parallel sub-runs.
+
+       WRITE_STAT_HISTORY.
+           ACCEPT SO-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-ID TO SO-RUN-ID
+           MOVE WS-NUM_OF_GAMES TO SO-NUM-GAMES
+           MOVE WS-DECK_SIZE TO SO-DECK-SIZE
+           MOVE WS-DECK-ABORT-COUNT TO SO-DECK-ABORT-COUNT
+           MOVE WS-STAT-TABLE TO SO-STAT-TABLE
+
+           OPEN EXTEND STAT-OUT-FILE
+           IF WS-STAT-FILE-STATUS = "05"
+            OR WS-STAT-FILE-STATUS = "35" THEN
+               OPEN OUTPUT STAT-OUT-FILE
+           END-IF
+           WRITE STAT-OUT-RECORD
+           CLOSE STAT-OUT-FILE.
 
        *>***************************************************************
