@@ -0,0 +1,13 @@
+      *>***************************************************************
+      *> STATREC - shared record layout for the dated stat-history
+      *> dataset written by SOLITAIRE_PLAY_N_GAMES and summed back up
+      *> by SOLITAIRE_MERGE_STATS. One record per run (or sub-run).
+      *>***************************************************************
+       01 STAT-OUT-RECORD.
+           02 SO-RUN-DATE PIC 9(8).
+           02 SO-RUN-ID PIC X(8).
+           02 SO-NUM-GAMES PIC 9(6).
+           02 SO-DECK-SIZE PIC 99.
+           02 SO-DECK-ABORT-COUNT PIC 9(6).
+           02 SO-STAT-TABLE.
+               03 SO-STAT PIC 9(6) OCCURS 52 TIMES.
