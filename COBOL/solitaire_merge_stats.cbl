@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SOLITAIRE_MERGE_STATS.
+       AUTHOR. KEVIN DE NOTARIIS.
+       DATE-WRITTEN. AUGUST 8TH 2026.
+
+      *>req 009 - merge step for a split run: sums the WS-STAT-TABLEs
+      *>written by however many SOLITAIRE_PLAY_N_GAMES sub-runs appear
+      *>in the stat-history dataset into one combined report. Each
+      *>concurrent sub-run step must be given its own STATHIST.DAT
+      *>(distinct DD/DSN per step, or a GDG generation) since plain
+      *>sequential datasets cannot be safely written by two job steps
+      *>at once; this program then reads the concatenation of all of
+      *>them.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STAT-OUT-FILE ASSIGN TO "STATHIST.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STAT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STAT-OUT-FILE.
+       COPY "statrec.cpy".
+
+       WORKING-STORAGE SECTION.
+           01 WS-STAT-FILE-STATUS PIC XX.
+
+           01 WS-COMBINED-TABLE.
+               02 WS-COMBINED-STAT PIC 9(8) OCCURS 52 TIMES
+                   INDEXED BY Z VALUE 0.
+
+           01 WS-TOTAL-GAMES  PIC 9(8) VALUE 0.
+           01 WS-RUNS-MERGED  PIC 9(6) VALUE 0.
+           01 WS-DECK-SIZE    PIC 99 VALUE 0.
+           01 WS-DECK-ABORT-TOTAL PIC 9(8) VALUE 0.
+           01 WS-COMPLETED-GAMES PIC 9(8).
+
+           01 WS-EOF PIC X VALUE "N".
+               88 WS-EOF-YES VALUE "Y".
+
+           01 WS-PCT        PIC 999V99.
+           01 WS-WIN-COUNT  PIC 9(8).
+           01 WS-LOSS-COUNT PIC 9(8).
+           01 WS-WIN-PCT    PIC 999V99.
+           01 WS-LOSS-PCT   PIC 999V99.
+
+           *>Edited pictures for DISPLAY only - see solitaire_play_n_
+           *>games.cbl's WS-PCT-ED comment; WS-PCT/WS-WIN-PCT/WS-LOSS-PCT
+           *>above are unedited and print as a raw digit string with no
+           *>decimal point if DISPLAYed directly.
+           01 WS-PCT-ED      PIC ZZ9.99.
+           01 WS-WIN-PCT-ED  PIC ZZ9.99.
+           01 WS-LOSS-PCT-ED PIC ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+           PERFORM VARYING Z FROM 1 BY 1 UNTIL Z > 52
+               MOVE 0 TO WS-COMBINED-STAT(Z)
+           END-PERFORM
+
+           OPEN INPUT STAT-OUT-FILE
+           IF WS-STAT-FILE-STATUS NOT = "00" THEN
+               DISPLAY "NO STAT HISTORY FILE FOUND - NOTHING TO MERGE"
+           ELSE
+               PERFORM UNTIL WS-EOF-YES
+                   READ STAT-OUT-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                       NOT AT END
+                           PERFORM ACCUMULATE_RUN
+                   END-READ
+               END-PERFORM
+               CLOSE STAT-OUT-FILE
+               PERFORM PRINT_MERGED_REPORT
+           END-IF
+
+       STOP RUN.
+
+       ACCUMULATE_RUN.
+           ADD 1 TO WS-RUNS-MERGED
+           ADD SO-NUM-GAMES TO WS-TOTAL-GAMES
+           ADD SO-DECK-ABORT-COUNT TO WS-DECK-ABORT-TOTAL
+           IF SO-DECK-SIZE > WS-DECK-SIZE THEN
+               MOVE SO-DECK-SIZE TO WS-DECK-SIZE
+           END-IF
+           PERFORM VARYING Z FROM 1 BY 1 UNTIL Z > 52
+               ADD SO-STAT(Z) TO WS-COMBINED-STAT(Z)
+           END-PERFORM.
+
+       PRINT_MERGED_REPORT.
+           DISPLAY " "
+           DISPLAY "============ MERGED STATISTICS REPORT ============"
+           DISPLAY "SUB-RUNS MERGED : " WS-RUNS-MERGED
+           DISPLAY "TOTAL GAMES     : " WS-TOTAL-GAMES
+           DISPLAY " "
+           PERFORM PRINT_MERGED_LOOP VARYING Z FROM 1 BY 1
+               UNTIL Z > WS-DECK-SIZE
+
+           MOVE WS-COMBINED-STAT(1) TO WS-WIN-COUNT
+           COMPUTE WS-COMPLETED-GAMES =
+            WS-TOTAL-GAMES - WS-DECK-ABORT-TOTAL
+           COMPUTE WS-LOSS-COUNT = WS-COMPLETED-GAMES - WS-WIN-COUNT
+           IF WS-COMPLETED-GAMES > 0 THEN
+               COMPUTE WS-WIN-PCT ROUNDED =
+                (WS-WIN-COUNT / WS-COMPLETED-GAMES) * 100
+               COMPUTE WS-LOSS-PCT ROUNDED =
+                (WS-LOSS-COUNT / WS-COMPLETED-GAMES) * 100
+           ELSE
+               MOVE 0 TO WS-WIN-PCT
+               MOVE 0 TO WS-LOSS-PCT
+           END-IF
+           MOVE WS-WIN-PCT TO WS-WIN-PCT-ED
+           MOVE WS-LOSS-PCT TO WS-LOSS-PCT-ED
+
+           DISPLAY " "
+           DISPLAY "-------------- WIN / LOSS SUMMARY --------------"
+           DISPLAY "COMPLETED    : " WS-COMPLETED-GAMES
+           DISPLAY "WINS  (K=1)  : " WS-WIN-COUNT " (" WS-WIN-PCT-ED
+            "%)"
+           DISPLAY "LOSSES       : " WS-LOSS-COUNT " (" WS-LOSS-PCT-ED
+            "%)"
+           IF WS-DECK-ABORT-TOTAL > 0 THEN
+               DISPLAY "ABORTED (BAD DECK): " WS-DECK-ABORT-TOTAL
+           END-IF
+           DISPLAY "==================================================".
+
+       PRINT_MERGED_LOOP.
+           COMPUTE WS-PCT ROUNDED =
+            (WS-COMBINED-STAT(Z) / WS-TOTAL-GAMES) * 100
+           MOVE WS-PCT TO WS-PCT-ED
+           DISPLAY Z ": " WS-COMBINED-STAT(Z) " (" WS-PCT-ED "%)".
