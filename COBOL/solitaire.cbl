@@ -3,26 +3,70 @@
        AUTHOR. KEVIN DE NOTARIIS.
        DATE-WRITTEN. AUGUST 31ST 2020.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *>req 009 follow-up - ASSIGN TO a WORKING-STORAGE item
+           *>instead of a literal, so concurrent sub-runs each get their
+           *>own MOVELOG_<run-id>.DAT instead of silently sharing one
+           *>MOVELOG.DAT - see BUILD_AUDIT_DSN.
+           SELECT AUDIT-FILE ASSIGN DYNAMIC W-AUDIT-DSN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS W-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01 AUDIT-RECORD.
+           02 AU-RUN-ID      PIC X(8).
+           02 AU-GAME-NUM    PIC 9(6).
+           02 AU-SEQ-NUM     PIC 9(6).
+           02 AU-ACTION      PIC X(10).
+           02 AU-FROM-PILE   PIC 99.
+           02 AU-TO-PILE     PIC 99.
+
+       WORKING-STORAGE SECTION.
+           *>Audit trail (req 007). Persists across CALLs within the
+           *>same run unit so the file is opened once per job, not
+           *>once per game.
+           01 W-AUDIT-OPEN          PIC X VALUE "N".
+           01 W-AUDIT-FILE-STATUS   PIC XX.
+           01 W-AUDIT-SEQ           PIC 9(6) VALUE 0.
+           *>req 009 follow-up - the dataset name AUDIT-FILE is actually
+           *>ASSIGNed to, built once from L-RUN_ID by BUILD_AUDIT_DSN.
+           01 W-AUDIT-DSN           PIC X(24) VALUE "MOVELOG.DAT".
+           01 W-LOG-FROM            PIC 99.
+           01 W-LOG-TO              PIC 99.
+           01 W-LOG-ACTION          PIC X(10).
+
+           *>Deck validation (req 005).
+           01 W-DECK-INVALID   PIC X VALUE "N".
+           01 W-SEEN-TABLE.
+               02 W-SEEN PIC 9 OCCURS 52 TIMES INDEXED BY WI VALUE 0.
+           01 W-CARD-KEY       PIC 99.
+           01 W-SUIT-IDX       PIC 9.
+           01 W-DECODED-VALUE  PIC 99.
+           01 W-DECODED-SUIT   PIC A(6).
+
        LINKAGE SECTION.
-           
+
            01 L-SUIT-TABLE.
                02 L-SUITES PIC A(6) OCCURS 4 TIMES INDEXED BY I.
-    
+
            01 L-DECK.
-               02 L-CARDS OCCURS 40 TIMES INDEXED BY J.
+               02 L-CARDS OCCURS 52 TIMES INDEXED BY J.
                    03 L-VALUE PIC 99.
                    03 L-SUITE PIC A(6).
 
-            01 L-BOQUETS-DECK.
-               02 L-BOQUETS-CARDS OCCURS 40 TIMES INDEXED BY K.
+           01 L-BOQUETS-DECK.
+               02 L-BOQUETS-CARDS OCCURS 52 TIMES INDEXED BY K.
                    03 L-BOQUETS-VALUE PIC 99.
-                   03 L-BOQUETS-SUIT PIC A(6).        
+                   03 L-BOQUETS-SUIT PIC A(6).
 
            01 L-DUMMY-CARD.
                02 L-DUMMY-VALUE PIC 99.
                02 L-DUMMY-SUITE PIC A(6).
-       
+
            01 L-RANDOM_VALUE_INT PIC 99.
 
            01 L-PRINT_IND    PIC 99 VALUE 1.
@@ -33,40 +77,79 @@
                88 L-PRINT_ALL     VALUE 1.
                88 L-PRINT_STAT    VALUE 0.
 
-            01 L-STAT-TABLE.
-               02 L-STAT PIC 9(6) OCCURS 40 TIMES INDEXED BY Z.
+           01 L-STAT-TABLE.
+               02 L-STAT PIC 9(6) OCCURS 52 TIMES INDEXED BY Z.
+
+           *>Deck size (req 006 - 40 for Italian, 52 for French).
+           01 L-DECK_SIZE PIC 99.
+
+           *>Game/run identification, used for the ledger (req 004)
+           *>and the move audit trail (req 007).
+           01 L-GAME_NUM PIC 9(6).
+           01 L-RUN_ID   PIC X(8).
+
+           *>Set to 1 when VALIDATE_DECK finds a corrupted deck
+           *>(req 005) so the caller can skip the stat update.
+           01 L-DECK-ABORT PIC 9.
+
+           *>Final pile count, returned for the per-game ledger
+           *>(req 004).
+           01 L-FINAL-K PIC 99.
+
+           *>Set to 1 by the caller after the last game of the run so
+           *>this CALL only closes AUDIT-FILE (opened lazily in
+           *>LOG_AUDIT_MOVE, never explicitly closed otherwise) instead
+           *>of playing a game.
+           01 L-CLOSE_AUDIT PIC 9 VALUE 0.
 
        PROCEDURE DIVISION USING L-SUIT-TABLE, L-DECK, L-BOQUETS-DECK,
            L-DUMMY-CARD, L-RANDOM_VALUE_INT, L-PRINT_IND, L-PLAY_IND,
-           L-MOVE_IND, L-STAT_BOOL, L-STAT-TABLE.
-          
+           L-MOVE_IND, L-STAT_BOOL, L-STAT-TABLE, L-DECK_SIZE,
+           L-GAME_NUM, L-RUN_ID, L-DECK-ABORT, L-FINAL-K, L-CLOSE_AUDIT.
+
+           IF L-CLOSE_AUDIT = 1 THEN
+               PERFORM CLOSE_AUDIT_FILE
+               EXIT PROGRAM
+           END-IF
+
+           MOVE 0 TO L-DECK-ABORT
+           MOVE 0 TO W-AUDIT-SEQ
+
            PERFORM SHUFFLE_DECK
 
+           PERFORM VALIDATE_DECK
+
+           IF L-DECK-ABORT = 1 THEN
+               EXIT PROGRAM
+           END-IF
+
            IF L-STAT_BOOL = 1 THEN
                PERFORM PRINT_DECK
            END-IF
 
            PERFORM PLAY_GAME
- 
+
+           SET L-FINAL-K TO K
            ADD 1 TO L-STAT(K)
 
        EXIT PROGRAM.
 
-       
+
        *>******************** Shuffle Deck section *********************
 
        SHUFFLE_DECK.
            PERFORM SHUFFLE_DECK_LOOP VARYING J FROM 1 BY 1
-               UNTIL J > 40.
-           
+               UNTIL J > L-DECK_SIZE.
+
        SHUFFLE_DECK_LOOP.
-           COMPUTE L-RANDOM_VALUE_INT ROUNDED = (40 * FUNCTION RANDOM)
+           COMPUTE L-RANDOM_VALUE_INT ROUNDED =
+            (L-DECK_SIZE * FUNCTION RANDOM)
            IF L-RANDOM_VALUE_INT = 0 THEN
                PERFORM SHUFFLE_DECK_LOOP
            ELSE
                PERFORM SWAP_ELEMENTS
            END-IF.
-           
+
        SWAP_ELEMENTS.
 
            MOVE L-CARDS(J) TO L-DUMMY-CARD
@@ -75,11 +158,72 @@
 
        *>***************************************************************
 
+       *>****************** Deck validation section *********************
+       *>req 005 - confirm SHUFFLE_DECK produced a clean permutation of
+       *>the L-DECK_SIZE cards before PLAY_GAME is trusted to run.
+
+       VALIDATE_DECK.
+           MOVE "N" TO W-DECK-INVALID
+           PERFORM VARYING WI FROM 1 BY 1 UNTIL WI > L-DECK_SIZE
+               MOVE 0 TO W-SEEN(WI)
+           END-PERFORM
+
+           PERFORM VALIDATE_DECK_LOOP VARYING J FROM 1 BY 1
+               UNTIL J > L-DECK_SIZE
+
+           PERFORM VARYING WI FROM 1 BY 1 UNTIL WI > L-DECK_SIZE
+               IF W-SEEN(WI) = 0 THEN
+                   PERFORM DECODE_CARD_KEY
+                   DISPLAY "DECK VALIDATION ERROR - MISSING CARD: ("
+                    W-DECODED-VALUE ", " W-DECODED-SUIT ")"
+                   MOVE "Y" TO W-DECK-INVALID
+               END-IF
+           END-PERFORM
+
+           IF W-DECK-INVALID = "Y" THEN
+               DISPLAY "ABORTING CALL - CORRUPTED DECK DETECTED, GAME "
+                L-GAME_NUM
+               MOVE 1 TO L-DECK-ABORT
+           END-IF.
+
+       VALIDATE_DECK_LOOP.
+           PERFORM FIND_SUIT_INDEX
+           COMPUTE W-CARD-KEY = (L-VALUE(J) - 1) * 4 + W-SUIT-IDX
+           IF W-SUIT-IDX = 0 OR W-CARD-KEY < 1
+            OR W-CARD-KEY > L-DECK_SIZE THEN
+               DISPLAY "DECK VALIDATION ERROR - UNKNOWN CARD: ("
+                L-VALUE(J) ", " L-SUITE(J) ")"
+               MOVE "Y" TO W-DECK-INVALID
+           ELSE
+               IF W-SEEN(W-CARD-KEY) > 0 THEN
+                   DISPLAY "DECK VALIDATION ERROR - DUPLICATE CARD: ("
+                    L-VALUE(J) ", " L-SUITE(J) ")"
+                   MOVE "Y" TO W-DECK-INVALID
+               END-IF
+               ADD 1 TO W-SEEN(W-CARD-KEY)
+           END-IF.
+
+       FIND_SUIT_INDEX.
+           MOVE 0 TO W-SUIT-IDX
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 4
+               IF L-SUITES(I) = L-SUITE(J) THEN
+                   SET W-SUIT-IDX TO I
+               END-IF
+           END-PERFORM.
+
+       DECODE_CARD_KEY.
+           COMPUTE W-DECODED-VALUE = FUNCTION INTEGER((WI - 1) / 4) + 1
+           COMPUTE W-SUIT-IDX = WI - ((W-DECODED-VALUE - 1) * 4)
+           MOVE L-SUITES(W-SUIT-IDX) TO W-DECODED-SUIT.
+
+       *>***************************************************************
+
        *>********************* Play Game section ***********************
 
        PLAY_GAME.
            SET K TO 0
-           PERFORM PLAY_GAME_LOOP VARYING J FROM 1 BY 1 UNTIL J > 40.
+           PERFORM PLAY_GAME_LOOP VARYING J FROM 1 BY 1
+               UNTIL J > L-DECK_SIZE.
 
        PLAY_GAME_LOOP.
            ADD 1 TO K
@@ -91,13 +235,19 @@
            END-IF
 
            PERFORM UNTIL K <= 2
-               IF L-BOQUETS-SUIT(K) = L-BOQUETS-SUIT(K - 2) 
+               IF L-BOQUETS-SUIT(K) = L-BOQUETS-SUIT(K - 2)
                 OR L-BOQUETS-VALUE(K) = L-BOQUETS-VALUE(K - 2) THEN
-                   MOVE L-BOQUETS-CARDS(K - 1) TO 
+                   MOVE L-BOQUETS-CARDS(K - 1) TO
                     L-BOQUETS-CARDS(K - 2)
                    MOVE L-BOQUETS-CARDS(K) TO L-BOQUETS-CARDS(K - 1)
                    MOVE "00      " TO L-BOQUETS-CARDS(K)
 
+                   *>Audit trail (req 007)
+                   MOVE K TO W-LOG-FROM
+                   COMPUTE W-LOG-TO = K - 2
+                   MOVE "ADJ-MERGE " TO W-LOG-ACTION
+                   PERFORM LOG_AUDIT_MOVE
+
                    *>Print if required
                    IF L-STAT_BOOL = 1 THEN
                        PERFORM PRINT_BOQUETS
@@ -113,17 +263,23 @@
 
        PLAY.
            IF L-PLAY_IND > 2 THEN
-               IF L-BOQUETS-SUIT(L-PLAY_IND - 2) = 
-                  L-BOQUETS-SUIT(L-PLAY_IND) OR 
+               IF L-BOQUETS-SUIT(L-PLAY_IND - 2) =
+                  L-BOQUETS-SUIT(L-PLAY_IND) OR
                   L-BOQUETS-VALUE(L-PLAY_IND - 2) =
                   L-BOQUETS-VALUE(L-PLAY_IND) THEN
-               
-                   MOVE L-BOQUETS-CARDS(L-PLAY_IND - 1) TO 
+
+                   MOVE L-BOQUETS-CARDS(L-PLAY_IND - 1) TO
                     L-BOQUETS-CARDS(L-PLAY_IND - 2)
                    PERFORM MOVE_CARDS VARYING L-MOVE_IND FROM L-PLAY_IND
                     BY 1 UNTIL L-MOVE_IND > K
                    MOVE "00      " TO L-BOQUETS-CARDS(K)
-                   
+
+                   *>Audit trail (req 007)
+                   MOVE L-PLAY_IND TO W-LOG-FROM
+                   COMPUTE W-LOG-TO = L-PLAY_IND - 2
+                   MOVE "PLAY-MERGE" TO W-LOG-ACTION
+                   PERFORM LOG_AUDIT_MOVE
+
                    *>Print if required
                    IF L-STAT_BOOL = 1 THEN
                        PERFORM PRINT_BOQUETS
@@ -136,43 +292,96 @@
            END-IF.
 
        MOVE_CARDS.
-           MOVE L-BOQUETS-CARDS(L-MOVE_IND) TO 
+           MOVE L-BOQUETS-CARDS(L-MOVE_IND) TO
             L-BOQUETS-CARDS(L-MOVE_IND - 1).
-       
+
+       *>***************************************************************
+
+       *>******************** Move audit trail section *****************
+       *>req 007 - every PLAY/MOVE_CARDS collapse gets one record here,
+       *>tagged to the game number, so a suspicious stat can be replayed
+       *>move by move.
+
+       LOG_AUDIT_MOVE.
+           IF W-AUDIT-OPEN = "N" THEN
+               PERFORM BUILD_AUDIT_DSN
+               OPEN EXTEND AUDIT-FILE
+               IF W-AUDIT-FILE-STATUS = "05"
+                OR W-AUDIT-FILE-STATUS = "35" THEN
+                   OPEN OUTPUT AUDIT-FILE
+               END-IF
+               MOVE "Y" TO W-AUDIT-OPEN
+           END-IF
+
+           ADD 1 TO W-AUDIT-SEQ
+           MOVE L-RUN_ID TO AU-RUN-ID
+           MOVE L-GAME_NUM TO AU-GAME-NUM
+           MOVE W-AUDIT-SEQ TO AU-SEQ-NUM
+           MOVE W-LOG-ACTION TO AU-ACTION
+           MOVE W-LOG-FROM TO AU-FROM-PILE
+           MOVE W-LOG-TO TO AU-TO-PILE
+           WRITE AUDIT-RECORD.
+
+       CLOSE_AUDIT_FILE.
+           IF W-AUDIT-OPEN = "Y" THEN
+               CLOSE AUDIT-FILE
+               MOVE "N" TO W-AUDIT-OPEN
+           END-IF.
+
+       *>req 009 follow-up - two concurrent sub-runs sharing a single
+       *>MOVELOG.DAT is worse than a garbled file: SOLITAIRE_PLAY_N_GAMES
+       *>reconciles/truncates its own per-run-id copy of this dataset on
+       *>a checkpoint resume (RECONCILE_AUDIT_TRAIL), and that
+       *>reconciliation would corrupt a different sub-run's records if
+       *>they landed in the same file. Deriving the dataset name from
+       *>L-RUN_ID (blank RUN-ID keeps the original MOVELOG.DAT name, so
+       *>a plain unattended run is unaffected) keeps concurrent sub-runs
+       *>out of each other's way without a JCL DD override.
+       BUILD_AUDIT_DSN.
+           MOVE SPACES TO W-AUDIT-DSN
+           IF L-RUN_ID = SPACES THEN
+               MOVE "MOVELOG.DAT" TO W-AUDIT-DSN
+           ELSE
+               STRING "MOVELOG_" DELIMITED BY SIZE
+                   FUNCTION TRIM(L-RUN_ID) DELIMITED BY SIZE
+                   ".DAT" DELIMITED BY SIZE
+                   INTO W-AUDIT-DSN
+           END-IF.
+
        *>***************************************************************
 
        *>********************* Print Deck section **********************
-       
+
        PRINT_DECK.
            DISPLAY " "
            DISPLAY "**********************" WITH NO ADVANCING
            DISPLAY " Deck Configuration "  WITH NO ADVANCING
            DISPLAY "**********************"
            PERFORM PRINT_DECK_LOOP VARYING L-PRINT_IND FROM 1 BY 1
-               UNTIL L-PRINT_IND > 40
+               UNTIL L-PRINT_IND > L-DECK_SIZE
            DISPLAY " ".
 
        PRINT_DECK_LOOP.
-           DISPLAY "(" L-VALUE(L-PRINT_IND) ", " L-SUIT(L-PRINT_IND) 
+           DISPLAY "(" L-VALUE(L-PRINT_IND) ", " L-SUITE(L-PRINT_IND)
            ")" WITH NO ADVANCING.
-           
+
        *>***************************************************************
 
        *>******************* Print Boquets section *********************
-       
+
        PRINT_BOQUETS.
            DISPLAY " "
       *     DISPLAY "**********************" WITH NO ADVANCING
       *     DISPLAY " Boquets Configuration "  WITH NO ADVANCING
       *     DISPLAY "**********************"
            PERFORM PRINT_BOQUETS_LOOP VARYING L-PRINT_IND FROM 1 BY 1
-               UNTIL L-PRINT_IND > 40
+               UNTIL L-PRINT_IND > L-DECK_SIZE
            DISPLAY " ".
 
        PRINT_BOQUETS_LOOP.
            IF L-BOQUETS-CARDS(L-PRINT_IND) NOT EQUAL "00      " THEN
-               DISPLAY "(" L-BOQUETS-VALUE(L-PRINT_IND) 
-               ", " L-BOQUETS-SUITE(L-PRINT_IND) ")" WITH NO ADVANCING
+               DISPLAY "(" L-BOQUETS-VALUE(L-PRINT_IND)
+               ", " L-BOQUETS-SUIT(L-PRINT_IND) ")" WITH NO ADVANCING
            END-IF.
-           
+
        *>***************************************************************
